@@ -0,0 +1,184 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Recon.
+       AUTHOR.	fan
+      *> 日终对账报表：读 CASHAUDIT.LOG，按币种汇总当天处理的外币
+      *> 合计、人民币合计和用到的汇率，最后给一行总控制合计，
+      *> 免得对账还要手工拿终端滚屏出来的数字对。
+      *> Arg1（可选）= 要对账的日期 YYYYMMDD，不传就用今天。
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITFILE ASSIGN TO "CASHAUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT RPTFILE ASSIGN TO "CASHRECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDITFILE.
+       COPY "auditrec.cpy".
+
+       FD RPTFILE.
+       COPY "batchrpt.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "reconacc.cpy".
+
+       01 WS-AUDIT-STATUS    PIC X(2) VALUE SPACES.
+       01 WS-RPT-STATUS      PIC X(2) VALUE SPACES.
+       01 WS-EOF             PIC X(1) VALUE "N".
+           88 END-OF-AUDIT           VALUE "Y".
+       01 WS-ARG-COUNT       PIC 9(2) VALUE 0.
+       01 WS-ARG-DATE        PIC X(8).
+       01 WS-NUMVAL-POS      PIC S9(4) COMP VALUE 0.
+       01 WS-RECON-DATE      PIC 9(8).
+
+       01 WS-TOK-TIMESTAMP   PIC X(21).
+       01 WS-TOK-MODE        PIC X(10).
+       01 WS-TOK-CCY         PIC X(10).
+       01 WS-TOK-ARG1        PIC X(25).
+       01 WS-TOK-FOREIGN     PIC X(19).
+       01 WS-TOK-RATE        PIC X(15).
+       01 WS-TOK-RMB         PIC X(15).
+       01 WS-LINE-DATE       PIC 9(8).
+       01 WS-LINE-CCY        PIC X(3).
+       01 WS-LINE-RATE       PIC 9(3)V9(6).
+       01 WS-LINE-FOREIGN    PIC 9(10)V99.
+       01 WS-LINE-RMB        PIC 9(10)V99.
+       01 WS-FOUND-IDX       PIC 9(2).
+
+       01 WS-D-TOTAL-FOREIGN PIC Z(9)9.99.
+       01 WS-D-TOTAL-RMB     PIC Z(9)9.99.
+       01 WS-D-RATE          PIC Z(2)9.999999.
+       01 WS-D-COUNT         PIC ZZZZZ9.
+       01 WS-GRAND-TOTAL-RMB PIC 9(10)V99 VALUE 0.
+       01 WS-GRAND-COUNT     PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM GET-RECON-DATE
+           OPEN INPUT AUDITFILE
+           IF WS-AUDIT-STATUS = "00"
+               PERFORM UNTIL END-OF-AUDIT
+                   READ AUDITFILE
+                       AT END
+                           SET END-OF-AUDIT TO TRUE
+                       NOT AT END
+                           PERFORM PROCESS-AUDIT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE AUDITFILE
+           END-IF
+
+           OPEN OUTPUT RPTFILE
+           PERFORM WRITE-RECON-REPORT
+           CLOSE RPTFILE
+           STOP RUN.
+
+       GET-RECON-DATE.
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT >= 1
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-DATE FROM ARGUMENT-VALUE
+               MOVE FUNCTION TEST-NUMVAL(WS-ARG-DATE) TO WS-NUMVAL-POS
+               IF WS-NUMVAL-POS NOT = 0 OR WS-ARG-DATE = SPACES
+                   OR FUNCTION LENGTH(FUNCTION TRIM(WS-ARG-DATE)) NOT = 8
+                   DISPLAY "Invalid reconciliation date: '" WS-ARG-DATE
+                       "' is not a valid YYYYMMDD date."
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE FUNCTION NUMVAL(WS-ARG-DATE) TO WS-RECON-DATE
+           ELSE
+               ACCEPT WS-RECON-DATE FROM DATE YYYYMMDD
+           END-IF.
+
+       PROCESS-AUDIT-LINE.
+           UNSTRING AUDIT-LINE-RECORD DELIMITED BY SPACE
+               INTO WS-TOK-TIMESTAMP WS-TOK-MODE WS-TOK-CCY
+                   WS-TOK-ARG1 WS-TOK-FOREIGN WS-TOK-RATE WS-TOK-RMB
+           END-UNSTRING
+           MOVE WS-TOK-TIMESTAMP(1:8) TO WS-LINE-DATE
+           IF WS-LINE-DATE = WS-RECON-DATE
+               MOVE WS-TOK-CCY(5:3) TO WS-LINE-CCY
+               MOVE FUNCTION NUMVAL(WS-TOK-RATE(6:)) TO WS-LINE-RATE
+               MOVE FUNCTION NUMVAL(WS-TOK-FOREIGN(9:)) TO WS-LINE-FOREIGN
+               MOVE FUNCTION NUMVAL(WS-TOK-RMB(5:)) TO WS-LINE-RMB
+               PERFORM ACCUMULATE-RECON-ENTRY
+           END-IF.
+
+      *> FOREIGN=/RMB= 是方向中立的标签（Cash/Batch 都按这个写），不用
+      *> 再像以前的 J_C=/C_C= 那样按 MODE 猜哪个字段对应哪个总计。
+       ACCUMULATE-RECON-ENTRY.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING RECON-IDX FROM 1 BY 1
+                   UNTIL RECON-IDX > RECON-ENTRY-COUNT
+               IF RECON-CCY(RECON-IDX) = WS-LINE-CCY
+                   MOVE RECON-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-IDX = 0
+               ADD 1 TO RECON-ENTRY-COUNT
+               MOVE RECON-ENTRY-COUNT TO WS-FOUND-IDX
+               MOVE WS-LINE-CCY TO RECON-CCY(WS-FOUND-IDX)
+               MOVE 0 TO RECON-TOTAL-FOREIGN(WS-FOUND-IDX)
+               MOVE 0 TO RECON-TOTAL-RMB(WS-FOUND-IDX)
+               MOVE 0 TO RECON-TXN-COUNT(WS-FOUND-IDX)
+           END-IF
+           MOVE WS-LINE-RATE TO RECON-RATE(WS-FOUND-IDX)
+           ADD WS-LINE-FOREIGN TO RECON-TOTAL-FOREIGN(WS-FOUND-IDX)
+           ADD WS-LINE-RMB TO RECON-TOTAL-RMB(WS-FOUND-IDX)
+           ADD 1 TO RECON-TXN-COUNT(WS-FOUND-IDX).
+
+       WRITE-RECON-REPORT.
+           MOVE SPACES TO BATCH-RPT-RECORD
+           STRING "DAILY RECONCILIATION REPORT  DATE=" DELIMITED BY SIZE
+               WS-RECON-DATE DELIMITED BY SIZE
+               INTO BATCH-RPT-RECORD
+           END-STRING
+           WRITE BATCH-RPT-RECORD
+           MOVE "CCY  RATE        FOREIGN-TOTAL    RMB-TOTAL     COUNT"
+               TO BATCH-RPT-RECORD
+           WRITE BATCH-RPT-RECORD
+
+           MOVE 0 TO WS-GRAND-TOTAL-RMB
+           MOVE 0 TO WS-GRAND-COUNT
+           PERFORM VARYING RECON-IDX FROM 1 BY 1
+                   UNTIL RECON-IDX > RECON-ENTRY-COUNT
+               MOVE RECON-RATE(RECON-IDX) TO WS-D-RATE
+               MOVE RECON-TOTAL-FOREIGN(RECON-IDX) TO WS-D-TOTAL-FOREIGN
+               MOVE RECON-TOTAL-RMB(RECON-IDX) TO WS-D-TOTAL-RMB
+               MOVE RECON-TXN-COUNT(RECON-IDX) TO WS-D-COUNT
+               MOVE SPACES TO BATCH-RPT-RECORD
+               STRING RECON-CCY(RECON-IDX) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   WS-D-RATE DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   WS-D-TOTAL-FOREIGN DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   WS-D-TOTAL-RMB DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   WS-D-COUNT DELIMITED BY SIZE
+                   INTO BATCH-RPT-RECORD
+               END-STRING
+               WRITE BATCH-RPT-RECORD
+               ADD RECON-TOTAL-RMB(RECON-IDX) TO WS-GRAND-TOTAL-RMB
+               ADD RECON-TXN-COUNT(RECON-IDX) TO WS-GRAND-COUNT
+           END-PERFORM
+
+           MOVE WS-GRAND-TOTAL-RMB TO WS-D-TOTAL-RMB
+           MOVE WS-GRAND-COUNT TO WS-D-COUNT
+           MOVE SPACES TO BATCH-RPT-RECORD
+           WRITE BATCH-RPT-RECORD
+           STRING "CONTROL TOTAL: RMB=" DELIMITED BY SIZE
+               WS-D-TOTAL-RMB DELIMITED BY SIZE
+               "  TRANSACTIONS=" DELIMITED BY SIZE
+               WS-D-COUNT DELIMITED BY SIZE
+               INTO BATCH-RPT-RECORD
+           END-STRING
+           WRITE BATCH-RPT-RECORD.
