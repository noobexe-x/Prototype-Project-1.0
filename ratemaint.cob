@@ -0,0 +1,119 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Ratemaint.
+       AUTHOR.	fan
+      *> 汇率维护交易：操作员键入币种、生效日期、汇率，直接写
+      *> RATEFILE，不用再走开发改代码重新编译那一套流程。
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATEFILE ASSIGN TO "RATEFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RATE-KEY
+               FILE STATUS IS WS-RATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RATEFILE.
+       COPY "raterec.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "ccytab.cpy".
+
+       01 WS-RATE-STATUS     PIC X(2) VALUE SPACES.
+       01 WS-CCY-VALID       PIC X(1) VALUE "N".
+           88 CCY-VALID              VALUE "Y".
+       01 WS-IN-CCY          PIC X(3).
+       01 WS-IN-DATE         PIC X(8).
+       01 WS-IN-RATE         PIC X(12).
+       01 WS-NUMVAL-POS      PIC S9(4) COMP VALUE 0.
+       01 WS-D-RATE          PIC Z(2)9.999999.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM PROMPT-CCY
+           PERFORM PROMPT-DATE
+           PERFORM PROMPT-RATE
+           PERFORM WRITE-RATE-RECORD
+           STOP RUN.
+
+       PROMPT-CCY.
+           DISPLAY "Currency code (JPY/USD/EUR): " WITH NO ADVANCING
+           ACCEPT WS-IN-CCY
+           MOVE FUNCTION UPPER-CASE(WS-IN-CCY) TO WS-IN-CCY
+           MOVE "N" TO WS-CCY-VALID
+           PERFORM VARYING CCY-IDX FROM 1 BY 1
+                   UNTIL CCY-IDX > CCY-TABLE-COUNT
+               IF WS-IN-CCY = CCY-TABLE-ENTRY(CCY-IDX)
+                   MOVE "Y" TO WS-CCY-VALID
+               END-IF
+           END-PERFORM
+           IF NOT CCY-VALID
+               DISPLAY "Invalid currency code: '" WS-IN-CCY
+                   "' is not a supported currency."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PROMPT-DATE.
+           DISPLAY "Effective date (YYYYMMDD): " WITH NO ADVANCING
+           ACCEPT WS-IN-DATE
+           MOVE FUNCTION TEST-NUMVAL(WS-IN-DATE) TO WS-NUMVAL-POS
+           IF WS-NUMVAL-POS NOT = 0 OR WS-IN-DATE = SPACES
+               OR FUNCTION LENGTH(FUNCTION TRIM(WS-IN-DATE)) NOT = 8
+               DISPLAY "Invalid effective date: '" WS-IN-DATE
+                   "' is not a valid YYYYMMDD date."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PROMPT-RATE.
+           DISPLAY "New rate (e.g. 5.123456): " WITH NO ADVANCING
+           ACCEPT WS-IN-RATE
+           MOVE FUNCTION TEST-NUMVAL(WS-IN-RATE) TO WS-NUMVAL-POS
+           IF WS-NUMVAL-POS NOT = 0
+               DISPLAY "Invalid rate: '" FUNCTION TRIM(WS-IN-RATE)
+                   "' is not a valid numeric value."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF FUNCTION NUMVAL(WS-IN-RATE) NOT > 0
+               DISPLAY "Invalid rate: '" FUNCTION TRIM(WS-IN-RATE)
+                   "' must be greater than zero."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF FUNCTION NUMVAL(WS-IN-RATE) > 999.999999
+               DISPLAY "Invalid rate: '" FUNCTION TRIM(WS-IN-RATE)
+                   "' exceeds the rate field."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       WRITE-RATE-RECORD.
+           OPEN I-O RATEFILE
+           IF WS-RATE-STATUS = "35"
+               OPEN OUTPUT RATEFILE
+               CLOSE RATEFILE
+               OPEN I-O RATEFILE
+           END-IF
+           MOVE WS-IN-CCY TO RATE-CCY
+           MOVE FUNCTION NUMVAL(WS-IN-DATE) TO RATE-EFF-DATE
+           MOVE FUNCTION NUMVAL(WS-IN-RATE) TO RATE-VALUE
+           WRITE RATE-RECORD
+               INVALID KEY
+                   REWRITE RATE-RECORD
+                       INVALID KEY
+                           DISPLAY "Unable to write rate record, "
+                               "file status=" WS-RATE-STATUS
+                           MOVE 16 TO RETURN-CODE
+                   END-REWRITE
+           END-WRITE
+           CLOSE RATEFILE
+           IF RETURN-CODE = 0
+               MOVE RATE-VALUE TO WS-D-RATE
+               DISPLAY "Rate confirmed: " RATE-CCY " effective "
+                   RATE-EFF-DATE " = " WS-D-RATE
+           END-IF.
