@@ -0,0 +1,2 @@
+      *> BATCHRPT - one printable line of the batch conversion report.
+       01 BATCH-RPT-RECORD          PIC X(80).
