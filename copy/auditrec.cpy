@@ -0,0 +1,4 @@
+      *> AUDITREC - one line per conversion, appended to the audit log
+      *> so month-end review can answer "what did we convert on a
+      *> given day" without relying on scrolled-off console output.
+       01 AUDIT-LINE-RECORD         PIC X(200).
