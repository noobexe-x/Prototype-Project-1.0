@@ -0,0 +1,11 @@
+      *> CKPTREC - Batch's restart checkpoint. One record, rewritten
+      *> wholesale every checkpoint interval; CKPT-ACTIVE = "Y" means
+      *> an interrupted run left work to resume, "N" means the last
+      *> run finished clean and the next run should start from record 1.
+       01 CKPT-RECORD.
+           05 CKPT-ACTIVE        PIC X(1).
+           05 CKPT-LAST-LINE     PIC 9(6).
+           05 CKPT-OK-COUNT      PIC 9(6).
+           05 CKPT-ERR-COUNT     PIC 9(6).
+           05 CKPT-TOTAL-J-C     PIC 9(10)V99.
+           05 CKPT-TOTAL-C-C     PIC 9(10)V99.
