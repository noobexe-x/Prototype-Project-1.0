@@ -0,0 +1,11 @@
+      *> CCYTAB - supported currency codes for conversion against RMB.
+      *> New pairs are added here and given a rate record in the rate
+      *> file; no other source change is needed to support a pair.
+       01 CCY-TABLE-VALUES.
+           05 FILLER PIC X(3) VALUE "JPY".
+           05 FILLER PIC X(3) VALUE "USD".
+           05 FILLER PIC X(3) VALUE "EUR".
+       01 CCY-TABLE REDEFINES CCY-TABLE-VALUES.
+           05 CCY-TABLE-ENTRY OCCURS 3 TIMES PIC X(3).
+       01 CCY-TABLE-COUNT   PIC 9(2) VALUE 3.
+       01 CCY-IDX           PIC 9(2).
