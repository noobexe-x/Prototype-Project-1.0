@@ -0,0 +1,3 @@
+      *> BATCHTRAN - one yen amount per line in the day's transaction
+      *> file fed to the Batch conversion job.
+       01 BATCH-TRAN-RECORD         PIC X(20).
