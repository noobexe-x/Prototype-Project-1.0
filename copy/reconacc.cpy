@@ -0,0 +1,12 @@
+      *> RECONACC - per-currency accumulator row for the daily control
+      *> total reconciliation report, kept in a small in-memory table
+      *> since a day's worth of currencies is always a handful.
+       01 RECON-TABLE.
+           05 RECON-ENTRY OCCURS 10 TIMES.
+               10 RECON-CCY          PIC X(3).
+               10 RECON-RATE         PIC 9(3)V9(6).
+               10 RECON-TOTAL-FOREIGN PIC 9(10)V99.
+               10 RECON-TOTAL-RMB     PIC 9(10)V99.
+               10 RECON-TXN-COUNT     PIC 9(6).
+       01 RECON-ENTRY-COUNT      PIC 9(2) VALUE 0.
+       01 RECON-IDX              PIC 9(2).
