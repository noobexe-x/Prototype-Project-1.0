@@ -0,0 +1,8 @@
+      *> RATEREC - exchange rate file record, keyed by currency code
+      *> and effective date, so ops can maintain rates without a
+      *> recompile of the programs that use them.
+       01 RATE-RECORD.
+           05 RATE-KEY.
+               10 RATE-CCY          PIC X(3). *>币种代码 JPY/USD/EUR
+               10 RATE-EFF-DATE     PIC 9(8). *>生效日期 YYYYMMDD
+           05 RATE-VALUE            PIC 9(3)V9(6). *>对人民币汇率
