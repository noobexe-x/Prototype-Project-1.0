@@ -0,0 +1,60 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Ratelkup.
+       AUTHOR.	fan
+      *> 汇率查询子程序，供 Cash / Batch / Recon 等程序共用，按币种
+      *> 查找小于等于指定日期的最新生效汇率，避免每个程序各抄一份。
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATEFILE ASSIGN TO "RATEFILE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RATE-KEY
+               FILE STATUS IS WS-RATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RATEFILE.
+       COPY "raterec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-RATE-STATUS     PIC X(2) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-CCY             PIC X(3).
+       01 LK-AS-OF-DATE      PIC 9(8).
+       01 LK-RATE            PIC 9(3)V9(6).
+       01 LK-FOUND           PIC X(1). *>Y=找到 N=未找到
+
+       PROCEDURE DIVISION USING LK-CCY LK-AS-OF-DATE LK-RATE LK-FOUND.
+       MAIN-LOGIC.
+           MOVE "N" TO LK-FOUND
+           MOVE 0 TO LK-RATE
+           OPEN INPUT RATEFILE
+           MOVE LK-CCY TO RATE-CCY
+           MOVE ZEROS TO RATE-EFF-DATE
+           START RATEFILE KEY IS >= RATE-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL WS-RATE-STATUS NOT = "00"
+               READ RATEFILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-RATE-STATUS
+                   NOT AT END
+                       IF RATE-CCY NOT = LK-CCY
+                           MOVE "10" TO WS-RATE-STATUS
+                       ELSE
+                           IF RATE-EFF-DATE <= LK-AS-OF-DATE
+                               MOVE RATE-VALUE TO LK-RATE
+                               MOVE "Y" TO LK-FOUND
+                           ELSE
+                               MOVE "10" TO WS-RATE-STATUS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RATEFILE
+           GOBACK.
