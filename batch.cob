@@ -0,0 +1,362 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Batch.
+       AUTHOR.	fan
+      *> 日元批量转人民币：从 CASHBATCH.IN 逐行读取日元金额，按当天
+      *> 生效汇率换算，结果写到 CASHBATCH.RPT，免得一笔一笔敲命令行。
+      *> 每条换算成功的记录也往 CASHAUDIT.LOG 追加一行，格式和 Cash
+      *> 完全一样，这样 Recon 的日终对账才能看到批量跑的量。
+      *> 每处理 WS-CKPT-INTERVAL 笔记录，把这批期间产生的报表行/审计
+      *> 行一次性落盘，再写 CASHBATCH.CKP 记一次进度；落盘和记进度
+      *> 顺序不能反，否则断点会声称还没写的行已经提交。如果上次跑到
+      *> 一半中断了，重新执行会跳过断点之前的记录，不用从头重处理。
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE ASSIGN TO "CASHBATCH.IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT RPTFILE ASSIGN TO "CASHBATCH.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT AUDITFILE ASSIGN TO "CASHAUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CKPTFILE ASSIGN TO "CASHBATCH.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANFILE.
+       COPY "batchtran.cpy".
+
+       FD RPTFILE.
+       COPY "batchrpt.cpy".
+
+       FD AUDITFILE.
+       COPY "auditrec.cpy".
+
+       FD CKPTFILE.
+       COPY "ckptrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRAN-STATUS     PIC X(2) VALUE SPACES.
+       01 WS-RPT-STATUS      PIC X(2) VALUE SPACES.
+       01 WS-AUDIT-STATUS    PIC X(2) VALUE SPACES.
+       01 WS-CKPT-STATUS     PIC X(2) VALUE SPACES.
+       01 WS-EOF             PIC X(1) VALUE "N".
+           88 END-OF-TRAN            VALUE "Y".
+       01 WS-RESUMING        PIC X(1) VALUE "N".
+           88 RESUMING-RUN           VALUE "Y".
+       01 WS-CKPT-INTERVAL   PIC 9(6) VALUE 1000.
+       01 WS-SKIP-TO-LINE    PIC 9(6) VALUE 0.
+       01 WS-SKIP-COUNT      PIC 9(6) VALUE 0.
+
+      *> 两个缓冲表只在达到 WS-CKPT-INTERVAL 或文件处理完时才落盘，
+      *> OCCURS 的上限要和 WS-CKPT-INTERVAL 的值保持一致（COBOL 的
+      *> OCCURS 不能直接引用变量）。
+       01 WS-RPT-BUFFER.
+           05 WS-RPT-BUF-LINE    OCCURS 1000 TIMES PIC X(80).
+       01 WS-RPT-BUF-COUNT   PIC 9(6) VALUE 0.
+       01 WS-AUDIT-BUFFER.
+           05 WS-AUDIT-BUF-LINE  OCCURS 1000 TIMES PIC X(200).
+       01 WS-AUDIT-BUF-COUNT PIC 9(6) VALUE 0.
+       01 WS-BUF-IDX         PIC 9(6) VALUE 0.
+
+       01 J_C                PIC 9(6)V99 VALUE 0. *>日元
+       01 C_C                PIC 9(4)   VALUE 0. *>人民币
+       01 PI                 PIC 9(3)V9(6) VALUE 0. *>汇率
+       01 WS-RATE-FOUND      PIC X(1) VALUE "N".
+           88 RATE-FOUND             VALUE "Y".
+       01 WS-TODAY-DATE      PIC 9(8).
+       01 WS-TRAN-NUMVAL     PIC S9(9)V99 VALUE 0. *>放大的有符号中间值，做溢出/负数检查
+       01 WS-TRAN-LEN        PIC S9(4) COMP VALUE 0.
+       01 WS-C-C-CALC        PIC 9(9)V99 VALUE 0.
+       01 WS-NUMVAL-POS      PIC S9(4) COMP VALUE 0.
+
+       01 WS-LINE-NO         PIC 9(6) VALUE 0.
+       01 WS-OK-COUNT        PIC 9(6) VALUE 0.
+       01 WS-ERR-COUNT       PIC 9(6) VALUE 0.
+       01 WS-TOTAL-J-C       PIC 9(10)V99 VALUE 0.
+       01 WS-TOTAL-C-C       PIC 9(10)V99 VALUE 0.
+
+       01 WS-D-LINE-NO       PIC ZZZZZ9.
+       01 WS-D-J-C           PIC Z(5)9.99.
+       01 WS-D-C-C           PIC Z(7)9.
+       01 WS-D-RATE          PIC Z(2)9.999999.
+       01 WS-D-TOTAL-J-C     PIC Z(9)9.99.
+       01 WS-D-TOTAL-C-C     PIC Z(9)9.
+
+       01 WS-AUDIT-FOREIGN   PIC Z(7)9.99.
+       01 WS-AUDIT-RATE      PIC Z(2)9.999999.
+       01 WS-AUDIT-RMB       PIC Z(7)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           CALL "Ratelkup" USING "JPY" WS-TODAY-DATE PI WS-RATE-FOUND
+           IF NOT RATE-FOUND
+               DISPLAY "No effective exchange rate on file for JPY "
+                   "as of " WS-TODAY-DATE "."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN INPUT TRANFILE
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "Unable to open transaction file CASHBATCH.IN, "
+                   "file status=" WS-TRAN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF RESUMING-RUN
+               OPEN EXTEND RPTFILE
+           ELSE
+               OPEN OUTPUT RPTFILE
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+
+           OPEN EXTEND AUDITFILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDITFILE
+               CLOSE AUDITFILE
+               OPEN EXTEND AUDITFILE
+           END-IF
+
+           PERFORM SKIP-ALREADY-PROCESSED
+
+           PERFORM UNTIL END-OF-TRAN
+               READ TRANFILE
+                   AT END
+                       SET END-OF-TRAN TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-ONE-TRAN
+                       IF FUNCTION MOD(WS-LINE-NO, WS-CKPT-INTERVAL) = 0
+                           PERFORM FLUSH-BUFFERS
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM FLUSH-BUFFERS
+           PERFORM WRITE-REPORT-TRAILER
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE TRANFILE
+           CLOSE RPTFILE
+           CLOSE AUDITFILE
+           STOP RUN.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CKPTFILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPTFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-ACTIVE = "Y"
+                           SET RESUMING-RUN TO TRUE
+                           MOVE CKPT-LAST-LINE TO WS-SKIP-TO-LINE
+                           MOVE CKPT-LAST-LINE TO WS-LINE-NO
+                           MOVE CKPT-OK-COUNT TO WS-OK-COUNT
+                           MOVE CKPT-ERR-COUNT TO WS-ERR-COUNT
+                           MOVE CKPT-TOTAL-J-C TO WS-TOTAL-J-C
+                           MOVE CKPT-TOTAL-C-C TO WS-TOTAL-C-C
+                       END-IF
+               END-READ
+               CLOSE CKPTFILE
+           END-IF.
+
+       SKIP-ALREADY-PROCESSED.
+           MOVE 0 TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-SKIP-TO-LINE
+                   OR END-OF-TRAN
+               READ TRANFILE
+                   AT END
+                       SET END-OF-TRAN TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SKIP-COUNT
+               END-READ
+           END-PERFORM.
+
+      *> 先把本区间攒的报表行/审计行落盘，确认写盘之后再记断点，
+      *> 这样断点永远不会声称一笔还没写进文件的记录已经处理完。
+       FLUSH-BUFFERS.
+           PERFORM VARYING WS-BUF-IDX FROM 1 BY 1
+                   UNTIL WS-BUF-IDX > WS-RPT-BUF-COUNT
+               WRITE BATCH-RPT-RECORD FROM WS-RPT-BUF-LINE(WS-BUF-IDX)
+           END-PERFORM
+           MOVE 0 TO WS-RPT-BUF-COUNT
+           PERFORM VARYING WS-BUF-IDX FROM 1 BY 1
+                   UNTIL WS-BUF-IDX > WS-AUDIT-BUF-COUNT
+               WRITE AUDIT-LINE-RECORD FROM WS-AUDIT-BUF-LINE(WS-BUF-IDX)
+           END-PERFORM
+           MOVE 0 TO WS-AUDIT-BUF-COUNT.
+
+       SAVE-CHECKPOINT.
+           MOVE "Y" TO CKPT-ACTIVE
+           MOVE WS-LINE-NO TO CKPT-LAST-LINE
+           MOVE WS-OK-COUNT TO CKPT-OK-COUNT
+           MOVE WS-ERR-COUNT TO CKPT-ERR-COUNT
+           MOVE WS-TOTAL-J-C TO CKPT-TOTAL-J-C
+           MOVE WS-TOTAL-C-C TO CKPT-TOTAL-C-C
+           OPEN OUTPUT CKPTFILE
+           WRITE CKPT-RECORD
+           CLOSE CKPTFILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE "N" TO CKPT-ACTIVE
+           MOVE WS-LINE-NO TO CKPT-LAST-LINE
+           MOVE WS-OK-COUNT TO CKPT-OK-COUNT
+           MOVE WS-ERR-COUNT TO CKPT-ERR-COUNT
+           MOVE WS-TOTAL-J-C TO CKPT-TOTAL-J-C
+           MOVE WS-TOTAL-C-C TO CKPT-TOTAL-C-C
+           OPEN OUTPUT CKPTFILE
+           WRITE CKPT-RECORD
+           CLOSE CKPTFILE.
+
+       PROCESS-ONE-TRAN.
+           ADD 1 TO WS-LINE-NO
+           IF FUNCTION TRIM(BATCH-TRAN-RECORD) = SPACES
+               CONTINUE
+           ELSE
+               MOVE FUNCTION TEST-NUMVAL(BATCH-TRAN-RECORD)
+                   TO WS-NUMVAL-POS
+               IF WS-NUMVAL-POS NOT = 0
+                   ADD 1 TO WS-ERR-COUNT
+                   PERFORM BUFFER-INVALID-LINE
+               ELSE
+      *> WS-TRAN-NUMVAL 最多能放 9 位整数+2 位小数(含符号最长13字符)，
+      *> 字符串超过这个长度的话 NUMVAL 的结果搬到它身上会被截断高位，
+      *> 导致一个巨大/畸形的数字看起来像是落在正常范围内，必须在
+      *> MOVE 之前就把这种输入挡掉，不能只信后面的区间判断。
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(BATCH-TRAN-RECORD))
+                       TO WS-TRAN-LEN
+                   IF WS-TRAN-LEN > 13
+                       ADD 1 TO WS-ERR-COUNT
+                       PERFORM BUFFER-INVALID-LINE
+                   ELSE
+                       MOVE FUNCTION NUMVAL(BATCH-TRAN-RECORD)
+                           TO WS-TRAN-NUMVAL
+                       IF WS-TRAN-NUMVAL < 0 OR WS-TRAN-NUMVAL > 999999.99
+                           ADD 1 TO WS-ERR-COUNT
+                           PERFORM BUFFER-INVALID-LINE
+                       ELSE
+                           MOVE WS-TRAN-NUMVAL TO J_C
+                           COMPUTE WS-C-C-CALC = J_C / PI
+                           IF WS-C-C-CALC > 9999
+                               ADD 1 TO WS-ERR-COUNT
+                               PERFORM BUFFER-OVERFLOW-LINE
+                           ELSE
+                               MOVE WS-C-C-CALC TO C_C
+                               ADD 1 TO WS-OK-COUNT
+                               ADD J_C TO WS-TOTAL-J-C
+                               ADD C_C TO WS-TOTAL-C-C
+                               PERFORM BUFFER-DETAIL-LINE
+                               PERFORM BUFFER-AUDIT-LINE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPEND-RPT-LINE.
+           ADD 1 TO WS-RPT-BUF-COUNT
+           MOVE BATCH-RPT-RECORD TO WS-RPT-BUF-LINE(WS-RPT-BUF-COUNT).
+
+       WRITE-REPORT-HEADER.
+           MOVE PI TO WS-D-RATE
+           MOVE SPACES TO BATCH-RPT-RECORD
+           STRING "CASH BATCH CONVERSION REPORT  RATE=" DELIMITED BY SIZE
+               WS-D-RATE DELIMITED BY SIZE
+               "  DATE=" DELIMITED BY SIZE
+               WS-TODAY-DATE DELIMITED BY SIZE
+               INTO BATCH-RPT-RECORD
+           END-STRING
+           WRITE BATCH-RPT-RECORD
+           MOVE "LINE   YEN-AMOUNT     RMB-AMOUNT" TO BATCH-RPT-RECORD
+           WRITE BATCH-RPT-RECORD.
+
+       BUFFER-DETAIL-LINE.
+           MOVE WS-LINE-NO TO WS-D-LINE-NO
+           MOVE J_C TO WS-D-J-C
+           MOVE C_C TO WS-D-C-C
+           MOVE SPACES TO BATCH-RPT-RECORD
+           STRING WS-D-LINE-NO DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-D-J-C DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-D-C-C DELIMITED BY SIZE
+               INTO BATCH-RPT-RECORD
+           END-STRING
+           PERFORM APPEND-RPT-LINE.
+
+       BUFFER-INVALID-LINE.
+           MOVE WS-LINE-NO TO WS-D-LINE-NO
+           MOVE SPACES TO BATCH-RPT-RECORD
+           STRING WS-D-LINE-NO DELIMITED BY SIZE
+               "  ** INVALID AMOUNT: " DELIMITED BY SIZE
+               FUNCTION TRIM(BATCH-TRAN-RECORD) DELIMITED BY SIZE
+               INTO BATCH-RPT-RECORD
+           END-STRING
+           PERFORM APPEND-RPT-LINE.
+
+       BUFFER-OVERFLOW-LINE.
+           MOVE WS-LINE-NO TO WS-D-LINE-NO
+           MOVE SPACES TO BATCH-RPT-RECORD
+           STRING WS-D-LINE-NO DELIMITED BY SIZE
+               "  ** REJECTED, RESULT EXCEEDS RMB FIELD: " DELIMITED BY SIZE
+               FUNCTION TRIM(BATCH-TRAN-RECORD) DELIMITED BY SIZE
+               INTO BATCH-RPT-RECORD
+           END-STRING
+           PERFORM APPEND-RPT-LINE.
+
+       BUFFER-AUDIT-LINE.
+           MOVE J_C TO WS-AUDIT-FOREIGN
+           MOVE PI TO WS-AUDIT-RATE
+           MOVE C_C TO WS-AUDIT-RMB
+           MOVE SPACES TO AUDIT-LINE-RECORD
+           STRING
+               FUNCTION CURRENT-DATE DELIMITED BY SIZE
+               " MODE=F" DELIMITED BY SIZE
+               " CCY=JPY" DELIMITED BY SIZE
+               " ARG1=" DELIMITED BY SIZE
+               FUNCTION TRIM(BATCH-TRAN-RECORD) DELIMITED BY SIZE
+               " FOREIGN=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AUDIT-FOREIGN) DELIMITED BY SIZE
+               " RATE=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AUDIT-RATE) DELIMITED BY SIZE
+               " RMB=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AUDIT-RMB) DELIMITED BY SIZE
+               INTO AUDIT-LINE-RECORD
+           END-STRING
+           ADD 1 TO WS-AUDIT-BUF-COUNT
+           MOVE AUDIT-LINE-RECORD TO WS-AUDIT-BUF-LINE(WS-AUDIT-BUF-COUNT).
+
+       WRITE-REPORT-TRAILER.
+           MOVE WS-TOTAL-J-C TO WS-D-TOTAL-J-C
+           MOVE WS-TOTAL-C-C TO WS-D-TOTAL-C-C
+           MOVE SPACES TO BATCH-RPT-RECORD
+           WRITE BATCH-RPT-RECORD
+           STRING "PROCESSED=" DELIMITED BY SIZE
+               WS-OK-COUNT DELIMITED BY SIZE
+               "  REJECTED=" DELIMITED BY SIZE
+               WS-ERR-COUNT DELIMITED BY SIZE
+               INTO BATCH-RPT-RECORD
+           END-STRING
+           WRITE BATCH-RPT-RECORD
+           MOVE SPACES TO BATCH-RPT-RECORD
+           STRING "TOTAL YEN=" DELIMITED BY SIZE
+               WS-D-TOTAL-J-C DELIMITED BY SIZE
+               "  TOTAL RMB=" DELIMITED BY SIZE
+               WS-D-TOTAL-C-C DELIMITED BY SIZE
+               INTO BATCH-RPT-RECORD
+           END-STRING
+           WRITE BATCH-RPT-RECORD.
