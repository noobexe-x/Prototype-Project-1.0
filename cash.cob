@@ -1,24 +1,213 @@
-       >>SOURCE FORMAT FREE
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Cash.
-       AUTHOR.	fan
-       DATE-WRITTEN.	2025/5/26
-
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Arg1     PIC X(100). *>参数字符串长度注意
-       01 C_C        PIC 9(4) VALUE 0. *>人民币
-       01 J_C        PIC 9(6)V99 VALUE 0. *>日元
-       01 PI       PIC 9(1)V99 VALUE 5.1. *>汇率
-
-       PROCEDURE DIVISION.
-           ACCEPT Arg1 FROM COMMAND-LINE
-           MOVE FUNCTION NUMVAL(Arg1) TO J_C.
-           COMPUTE C_C = J_C / PI.
-           DISPLAY " "C_C.
-           STOP RUN.
-
-
-
-
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Cash.
+       AUTHOR.	fan
+       DATE-WRITTEN.	2025/5/26
+
+      *> 汇率不再写死在 WORKING-STORAGE 里，改成从 RATEFILE 按生效日期
+      *> 读取，这样汇率每天变动时运营可以直接改汇率文件，不用改代码
+      *> 重新编译。查询逻辑放进 Ratelkup 子程序，Batch 等程序一起复用。
+      *> Arg1=金额  Arg2=方向，F=外币转人民币(默认) R=人民币转外币。
+      *> Arg3=币种代码，JPY/USD/EUR，默认 JPY，见 CCYTAB 支持列表。
+      *> 每次换算都会往 CASHAUDIT.LOG 追加一行，留痕备查。
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITFILE ASSIGN TO "CASHAUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDITFILE.
+       COPY "auditrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 Arg1     PIC X(100). *>参数字符串长度注意
+       01 Arg2     PIC X(1)  VALUE "F". *>转换方向
+       01 Arg3     PIC X(3)  VALUE "JPY". *>币种代码
+       01 C_C        PIC 9(4) VALUE 0. *>人民币
+       01 J_C        PIC 9(6)V99 VALUE 0. *>日元/外币
+       01 PI       PIC 9(3)V9(6) VALUE 0. *>汇率，来自 RATEFILE
+
+       COPY "ccytab.cpy".
+
+       01 WS-ARG-COUNT       PIC 9(2) VALUE 0.
+       01 WS-CCY-VALID       PIC X(1) VALUE "N".
+           88 CCY-VALID              VALUE "Y".
+       01 WS-NUMVAL-POS      PIC S9(4) COMP VALUE 0.
+       01 WS-RATE-FOUND      PIC X(1) VALUE "N".
+           88 RATE-FOUND             VALUE "Y".
+       01 WS-TODAY-DATE      PIC 9(8).
+       01 WS-C-C-CALC        PIC 9(9)V99 VALUE 0. *>放大的中间结果，用于溢出检测
+       01 WS-J-C-CALC        PIC 9(9)V99 VALUE 0. *>反向换算用的放大结果
+       01 WS-RESULT          PIC 9(9)V99 VALUE 0. *>本次换算最终结果，写审计用
+       01 WS-ARG1-NUMVAL     PIC S9(9)V99 VALUE 0. *>放大的有符号中间值，做溢出/负数检查
+       01 WS-ARG1-LEN        PIC S9(4) COMP VALUE 0.
+       01 WS-AUDIT-STATUS    PIC X(2) VALUE SPACES.
+       01 WS-AUDIT-FOREIGN   PIC Z(7)9.99. *>外币金额，方向中立，F/R 都记实际外币额
+       01 WS-AUDIT-RMB       PIC Z(7)9.99. *>人民币金额，方向中立，F/R 都记实际人民币额
+       01 WS-AUDIT-RATE      PIC Z(2)9.999999.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM GET-ARGS
+           PERFORM VALIDATE-ARG1
+           PERFORM VALIDATE-ARG2
+           PERFORM VALIDATE-CCY
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           CALL "Ratelkup" USING Arg3 WS-TODAY-DATE PI WS-RATE-FOUND
+           IF NOT RATE-FOUND
+               DISPLAY "No effective exchange rate on file for "
+                   Arg3 " as of " WS-TODAY-DATE "."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           EVALUATE Arg2
+               WHEN "R"
+                   PERFORM DO-REVERSE-CONVERSION
+               WHEN OTHER
+                   PERFORM DO-FORWARD-CONVERSION
+           END-EVALUATE
+           PERFORM WRITE-AUDIT-RECORD
+           STOP RUN.
+
+       GET-ARGS.
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT >= 1
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT Arg1 FROM ARGUMENT-VALUE
+           END-IF
+           IF WS-ARG-COUNT >= 2
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT Arg2 FROM ARGUMENT-VALUE
+               MOVE FUNCTION UPPER-CASE(Arg2) TO Arg2
+           END-IF
+           IF WS-ARG-COUNT >= 3
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT Arg3 FROM ARGUMENT-VALUE
+               MOVE FUNCTION UPPER-CASE(Arg3) TO Arg3
+           END-IF.
+
+       VALIDATE-ARG2.
+           IF Arg2 NOT = "F" AND Arg2 NOT = "R"
+               DISPLAY "Invalid mode: '" Arg2
+                   "' must be F (forward) or R (reverse)."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       VALIDATE-CCY.
+           MOVE "N" TO WS-CCY-VALID
+           PERFORM VARYING CCY-IDX FROM 1 BY 1
+                   UNTIL CCY-IDX > CCY-TABLE-COUNT
+               IF Arg3 = CCY-TABLE-ENTRY(CCY-IDX)
+                   MOVE "Y" TO WS-CCY-VALID
+               END-IF
+           END-PERFORM
+           IF NOT CCY-VALID
+               DISPLAY "Invalid currency code: '" Arg3
+                   "' is not a supported currency."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       VALIDATE-ARG1.
+           MOVE FUNCTION TEST-NUMVAL(Arg1) TO WS-NUMVAL-POS
+           IF WS-NUMVAL-POS NOT = 0
+               DISPLAY "Invalid amount: '" FUNCTION TRIM(Arg1)
+                   "' is not a valid numeric value."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *> WS-ARG1-NUMVAL 最多能放 9 位整数+2 位小数(含符号最长13字符)，
+      *> 字符串超过这个长度的话 NUMVAL 的结果搬到它身上会被截断高位，
+      *> 导致一个巨大/畸形的数字看起来像是落在正常范围内，必须在
+      *> MOVE 之前就把这种输入挡掉，不能只信后面的区间判断。
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(Arg1)) TO WS-ARG1-LEN
+           IF WS-ARG1-LEN > 13
+               DISPLAY "Invalid amount: '" FUNCTION TRIM(Arg1)
+                   "' is too long to be a valid amount."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE FUNCTION NUMVAL(Arg1) TO WS-ARG1-NUMVAL
+           IF WS-ARG1-NUMVAL < 0
+               DISPLAY "Invalid amount: '" FUNCTION TRIM(Arg1)
+                   "' is negative."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-ARG1-NUMVAL > 999999.99
+               DISPLAY "Invalid amount: '" FUNCTION TRIM(Arg1)
+                   "' exceeds the amount field."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-ARG1-NUMVAL TO J_C.
+
+       DO-FORWARD-CONVERSION.
+           COMPUTE WS-C-C-CALC = J_C / PI
+           IF WS-C-C-CALC > 9999
+               DISPLAY "Conversion rejected: result " WS-C-C-CALC
+                   " RMB exceeds the 4-digit output field."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-C-C-CALC TO C_C
+           MOVE C_C TO WS-RESULT
+           DISPLAY " "C_C.
+
+       DO-REVERSE-CONVERSION.
+      *> 反向：命令行传入的是人民币金额，算出对应日元金额
+      *> 结果可能超过 4 位，不能塞进 C_C，另用 WS-RESULT 承接
+           COMPUTE WS-J-C-CALC = J_C * PI
+           IF WS-J-C-CALC > 999999.99
+               DISPLAY "Conversion rejected: result " WS-J-C-CALC
+                   " exceeds the foreign-amount field."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-J-C-CALC TO WS-RESULT
+           DISPLAY " " WS-J-C-CALC.
+
+      *> FOREIGN=/RMB= 这两个标签跟方向无关，不管 F 还是 R，FOREIGN=
+      *> 永远是外币金额、RMB= 永远是人民币金额，不会像改名前的
+      *> J_C=/C_C= 那样在反向模式下把标签和实际内容对调，害人看审计
+      *> 日志看反。
+       WRITE-AUDIT-RECORD.
+           MOVE PI TO WS-AUDIT-RATE
+           EVALUATE Arg2
+               WHEN "R"
+                   MOVE J_C TO WS-AUDIT-RMB
+                   MOVE WS-RESULT TO WS-AUDIT-FOREIGN
+               WHEN OTHER
+                   MOVE J_C TO WS-AUDIT-FOREIGN
+                   MOVE WS-RESULT TO WS-AUDIT-RMB
+           END-EVALUATE
+           OPEN EXTEND AUDITFILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDITFILE
+               CLOSE AUDITFILE
+               OPEN EXTEND AUDITFILE
+           END-IF
+           MOVE SPACES TO AUDIT-LINE-RECORD
+           STRING
+               FUNCTION CURRENT-DATE DELIMITED BY SIZE
+               " MODE=" DELIMITED BY SIZE
+               Arg2 DELIMITED BY SIZE
+               " CCY=" DELIMITED BY SIZE
+               Arg3 DELIMITED BY SIZE
+               " ARG1=" DELIMITED BY SIZE
+               FUNCTION TRIM(Arg1) DELIMITED BY SIZE
+               " FOREIGN=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AUDIT-FOREIGN) DELIMITED BY SIZE
+               " RATE=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AUDIT-RATE) DELIMITED BY SIZE
+               " RMB=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AUDIT-RMB) DELIMITED BY SIZE
+               INTO AUDIT-LINE-RECORD
+           END-STRING
+           WRITE AUDIT-LINE-RECORD
+           CLOSE AUDITFILE.
